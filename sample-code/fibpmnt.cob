@@ -0,0 +1,119 @@
+      * COBOL sample
+      * 2026-08-08 FIBPMNT - batch maintenance program for the FIBPARM
+      *            VSAM parameter file. Applies add/change/delete
+      *            transactions read from FIBPMNTIN.
+      * 2026-08-08 Widened FIBPMNTIN-N to match FIBPARM-N.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBPMNT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBPARM ASSIGN TO "FIBPARM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIBPARM-SEQ-ID
+               FILE STATUS IS WS-FIBPARM-STATUS.
+           SELECT FIBPMNTIN ASSIGN TO "FIBPMNTIN"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBPARM
+           RECORDING MODE IS F.
+           COPY FIBPARM.
+
+       FD  FIBPMNTIN
+           RECORDING MODE IS F.
+       01  FIBPMNTIN-REC.
+           05  FIBPMNTIN-ACTION    PIC X.
+               88  FIBPMNTIN-ADD       VALUE "A".
+               88  FIBPMNTIN-CHANGE    VALUE "C".
+               88  FIBPMNTIN-DELETE    VALUE "D".
+           05  FIBPMNTIN-SEQ-ID    PIC X(8).
+           05  FIBPMNTIN-N         PIC 9(4).
+           05  FIBPMNTIN-LABEL     PIC X(30).
+           05  FIBPMNTIN-ACTIVE    PIC X(1).
+           05  FILLER              PIC X(36).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIBPARM-STATUS       PIC XX VALUE SPACES.
+       01  WS-TRANS-EOF-SW         PIC X VALUE "N".
+           88  WS-TRANS-EOF        VALUE "Y".
+       01  WS-TRANS-COUNT          PIC 9(5) VALUE 0.
+       01  WS-REJECT-COUNT         PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN I-O FIBPARM
+           OPEN INPUT FIBPMNTIN
+           PERFORM UNTIL WS-TRANS-EOF
+               READ FIBPMNTIN
+                   AT END SET WS-TRANS-EOF TO TRUE
+                   NOT AT END PERFORM 0100-APPLY-TRANS
+               END-READ
+           END-PERFORM
+           CLOSE FIBPARM
+           CLOSE FIBPMNTIN
+           DISPLAY "FIBPMNT TRANSACTIONS APPLIED: " WS-TRANS-COUNT
+           DISPLAY "FIBPMNT TRANSACTIONS REJECTED: " WS-REJECT-COUNT
+           IF WS-REJECT-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       0100-APPLY-TRANS.
+           MOVE FIBPMNTIN-SEQ-ID TO FIBPARM-SEQ-ID
+           EVALUATE TRUE
+               WHEN FIBPMNTIN-ADD
+                   PERFORM 0200-ADD-ENTRY
+               WHEN FIBPMNTIN-CHANGE
+                   PERFORM 0300-CHANGE-ENTRY
+               WHEN FIBPMNTIN-DELETE
+                   PERFORM 0400-DELETE-ENTRY
+               WHEN OTHER
+                   DISPLAY "FIBPMNT REJECT - UNKNOWN ACTION "
+                       FIBPMNTIN-ACTION " FOR " FIBPMNTIN-SEQ-ID
+                   ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+
+       0200-ADD-ENTRY.
+           MOVE FIBPMNTIN-N TO FIBPARM-N
+           MOVE FIBPMNTIN-LABEL TO FIBPARM-LABEL
+           MOVE FIBPMNTIN-ACTIVE TO FIBPARM-ACTIVE
+           WRITE FIBPARM-REC
+               INVALID KEY
+                   DISPLAY "FIBPMNT REJECT - DUPLICATE SEQ-ID "
+                       FIBPMNTIN-SEQ-ID
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-TRANS-COUNT
+           END-WRITE.
+
+       0300-CHANGE-ENTRY.
+           READ FIBPARM
+               INVALID KEY
+                   DISPLAY "FIBPMNT REJECT - SEQ-ID NOT FOUND "
+                       FIBPMNTIN-SEQ-ID
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE FIBPMNTIN-N TO FIBPARM-N
+                   MOVE FIBPMNTIN-LABEL TO FIBPARM-LABEL
+                   MOVE FIBPMNTIN-ACTIVE TO FIBPARM-ACTIVE
+                   REWRITE FIBPARM-REC
+                       INVALID KEY
+                           DISPLAY "FIBPMNT REJECT - REWRITE FAILED "
+                               FIBPMNTIN-SEQ-ID
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO WS-TRANS-COUNT
+                   END-REWRITE
+           END-READ.
+
+       0400-DELETE-ENTRY.
+           DELETE FIBPARM RECORD
+               INVALID KEY
+                   DISPLAY "FIBPMNT REJECT - SEQ-ID NOT FOUND "
+                       FIBPMNTIN-SEQ-ID
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-TRANS-COUNT
+           END-DELETE.
