@@ -1,19 +1,514 @@
       * COBOL sample
+      * 2026-08-08 Externalized sequence length N into FIBCTL control
+      *            record so the run length no longer requires a
+      *            recompile.
+      * 2026-08-08 Added FIBOUT sequential output so each term is
+      *            durably captured instead of only DISPLAYed.
+      * 2026-08-08 FIBOUT record area now uses the shared FIBREC
+      *            copybook instead of a private layout.
+      * 2026-08-08 Added checkpoint/restart around the PERFORM VARYING
+      *            loop so a long run can resume after an abend
+      *            instead of regenerating the whole sequence.
+      * 2026-08-08 Added validation of N against the known safe
+      *            maximum before the loop runs, with a reject record
+      *            and distinct return code on failure.
+      * 2026-08-08 Reworked into a multi-sequence batch job driven by
+      *            the FIBPARM parameter file - one output set per
+      *            active sequence-id, each with its own checkpoint.
+      *            FIBCTL now only supplies the fallback N used when
+      *            FIBPARM has no active entries, under seq-id
+      *            DEFAULT.
+      * 2026-08-08 Added a run audit trail (FIBAUDIT) - one record per
+      *            sequence processed, appended once at the end of the
+      *            run.
+      * 2026-08-08 FIBOUT now closes with a control-total trailer
+      *            record (count and sum of A values) so downstream
+      *            jobs can reconcile the extract.
+      * 2026-08-08 Widened N and converted A, B and T to COMP-3 so
+      *            longer sequences run without hitting the old
+      *            DISPLAY-field ceiling.
+      * 2026-08-08 Replaced the per-sequence console DISPLAY with a
+      *            paginated FIBRPT001 print report (title/date
+      *            header, column headings, page breaks, and a
+      *            count-of-terms line per sequence).
+      * 2026-08-08 Checkpoint every iteration instead of every tenth,
+      *            so a restart never re-writes FIBOUT/FIBRPT001
+      *            records that were already produced; a restarted
+      *            sequence now also reprints its pre-restart terms
+      *            from FIBOUT so the report stays complete. FIBCTL
+      *            now tolerates a missing control file instead of
+      *            abending, matching the other optional files here.
+      * 2026-08-08 Added FILE STATUS clauses to FIBOUT, FIBERR and
+      *            FIBRPT001 so a missing FIBOUT on restart (e.g. the
+      *            checkpoint survived an abend but the dataset didn't)
+      *            is handled instead of aborting the run.
+      * 2026-08-09 Cleared WS-FIBOUT-DSN/WS-FIBCKPT-DSN before each
+      *            STRING so a shorter seq-id later in the same run no
+      *            longer inherits trailing bytes from a longer seq-id
+      *            processed earlier. Rejected sequences now also get
+      *            a FIBAUDIT record (FIBAUDIT-FINAL-I of zero) instead
+      *            of being visible only in FIBERR.
+      * 2026-08-09 Stopped trusting the checkpoint's stored count/sum
+      *            on restart - FIBOUT's trailer and FIBRPT001's footer
+      *            now reflect what 0715-REPRINT-RPT-FROM-FIBOUT
+      *            actually reads back, and a sequence whose FIBOUT
+      *            dataset didn't survive the prior run is regenerated
+      *            from I=1 instead of resuming over a gap. Checkpoint
+      *            is now written before FIBOUT within each iteration
+      *            so an abend mid-iteration can only skip a record on
+      *            restart, never duplicate one.
+      * 2026-08-09 Initialized FIBREC-TRAILER before building the
+      *            trailer record so its reserved FILLER bytes come
+      *            out blank instead of carrying over stale bytes from
+      *            the last detail record written through the shared
+      *            FIBREC buffer.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBCTL ASSIGN TO "FIBCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBCTL-STATUS.
+           SELECT FIBPARM ASSIGN TO "FIBPARM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FIBPARM-SEQ-ID
+               FILE STATUS IS WS-FIBPARM-STATUS.
+           SELECT FIBOUT ASSIGN TO DYNAMIC WS-FIBOUT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBOUT-STATUS.
+           SELECT FIBCKPT ASSIGN TO DYNAMIC WS-FIBCKPT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBCKPT-STATUS.
+           SELECT FIBERR ASSIGN TO "FIBERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBERR-STATUS.
+           SELECT FIBAUDIT ASSIGN TO "FIBAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBAUDIT-STATUS.
+           SELECT FIBRPT001 ASSIGN TO "FIBRPT001"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIBRPT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIBCTL
+           RECORDING MODE IS F.
+       01  FIBCTL-REC.
+           05  FIBCTL-SEQ-LEN      PIC 9(4).
+           05  FIBCTL-RUN-DATE     PIC 9(8).
+           05  FILLER              PIC X(66).
+
+       FD  FIBPARM
+           RECORDING MODE IS F.
+           COPY FIBPARM.
+
+       FD  FIBOUT
+           RECORDING MODE IS F.
+           COPY FIBREC.
+
+       FD  FIBERR
+           RECORDING MODE IS F.
+       01  FIBERR-REC.
+           05  FIBERR-SEQ-ID       PIC X(8).
+           05  FIBERR-N            PIC 9(4).
+           05  FIBERR-MAX-N        PIC 9(4).
+           05  FIBERR-MSG          PIC X(40).
+           05  FILLER              PIC X(18).
+
+       FD  FIBCKPT
+           RECORDING MODE IS F.
+       01  FIBCKPT-REC.
+           05  CKPT-I              PIC 9(4) COMP-3.
+           05  CKPT-A              PIC S9(18) COMP-3.
+           05  CKPT-B              PIC S9(18) COMP-3.
+           05  CKPT-T              PIC S9(18) COMP-3.
+           05  CKPT-COUNT          PIC 9(9).
+           05  CKPT-SUM            PIC S9(19) COMP-3.
+
+       FD  FIBAUDIT
+           RECORDING MODE IS F.
+       01  FIBAUDIT-REC.
+           05  FIBAUDIT-RUN-DATE   PIC 9(8).
+           05  FIBAUDIT-RUN-TIME   PIC 9(8).
+           05  FIBAUDIT-SEQ-ID     PIC X(8).
+           05  FIBAUDIT-N          PIC 9(4).
+           05  FIBAUDIT-FINAL-I    PIC 9(4).
+           05  FIBAUDIT-JOB-NAME   PIC X(8).
+           05  FIBAUDIT-STEP-NAME  PIC X(8).
+           05  FILLER              PIC X(33).
+
+       FD  FIBRPT001
+           RECORDING MODE IS F.
+       01  FIBRPT001-REC.
+           05  FIBRPT-CC           PIC X.
+           05  FIBRPT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(2) VALUE 10.
-       01 I PIC 9(2).
-       01 A PIC 9(9) VALUE 0.
-       01 B PIC 9(9) VALUE 1.
-       01 T PIC 9(9).
+       01  WS-EOF-SW               PIC X VALUE "N".
+           88  WS-EOF              VALUE "Y".
+       01  WS-FIBCTL-STATUS        PIC XX VALUE SPACES.
+       01  WS-FIBPARM-STATUS       PIC XX VALUE SPACES.
+       01  WS-FIBPARM-EOF-SW       PIC X VALUE "N".
+           88  WS-FIBPARM-EOF      VALUE "Y".
+       01  WS-PARM-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CURRENT-SEQ-ID       PIC X(8) VALUE SPACES.
+       01  WS-FIBOUT-DSN           PIC X(20) VALUE SPACES.
+       01  WS-FIBOUT-STATUS        PIC XX VALUE SPACES.
+       01  WS-FIBCKPT-DSN          PIC X(20) VALUE SPACES.
+       01  WS-FIBCKPT-STATUS       PIC XX VALUE SPACES.
+       01  WS-FIBERR-STATUS        PIC XX VALUE SPACES.
+       01  WS-FIBRPT-STATUS        PIC XX VALUE SPACES.
+       01  WS-FIBOUT-EOF-SW        PIC X VALUE "N".
+           88  WS-FIBOUT-EOF       VALUE "Y".
+       01  WS-RESTARTED-SW         PIC X VALUE "N".
+           88  WS-RESTARTED        VALUE "Y".
+       01  WS-START-I              PIC 9(4) COMP-3 VALUE 1.
+       01  WS-CKPT-INTERVAL        PIC 9(2) VALUE 1.
+       01  WS-MAX-SAFE-N           PIC 9(4) COMP-3 VALUE 86.
+       01  WS-PROCESS-SEQ-SW       PIC X VALUE "N".
+           88  WS-PROCESS-SEQ      VALUE "Y".
+       01  WS-HAD-REJECTS-SW       PIC X VALUE "N".
+           88  WS-HAD-REJECTS      VALUE "Y".
+       01  WS-FIBERR-OPEN-SW       PIC X VALUE "N".
+           88  WS-FIBERR-OPEN      VALUE "Y".
+       01  WS-FIBAUDIT-STATUS      PIC XX VALUE SPACES.
+       01  WS-FIBAUDIT-OPEN-SW     PIC X VALUE "N".
+           88  WS-FIBAUDIT-OPEN    VALUE "Y".
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-TIME             PIC 9(8).
+       01  WS-JOB-NAME             PIC X(8) VALUE SPACES.
+       01  WS-STEP-NAME            PIC X(8) VALUE SPACES.
+       01  WS-FINAL-I              PIC 9(4) COMP-3.
+       01  WS-FIBOUT-COUNT         PIC 9(9) VALUE 0.
+       01  WS-FIBOUT-SUM           PIC S9(19) COMP-3 VALUE 0.
+       01 N PIC 9(4) COMP-3 VALUE 10.
+       01 I PIC 9(4) COMP-3.
+       01 A PIC S9(18) COMP-3 VALUE 0.
+       01 B PIC S9(18) COMP-3 VALUE 1.
+       01 T PIC S9(18) COMP-3.
+
+       01  WS-RPT-OPEN-SW          PIC X VALUE "N".
+           88  WS-RPT-OPEN         VALUE "Y".
+       01  WS-RPT-LINE-COUNT       PIC 9(4) COMP-3 VALUE 0.
+       01  WS-RPT-LINES-PER-PAGE   PIC 9(4) COMP-3 VALUE 50.
+       01  WS-RPT-PAGE-NO          PIC 9(4) COMP-3 VALUE 0.
+       01  WS-RPT-CUR-I            PIC 9(4) COMP-3.
+       01  WS-RPT-CUR-TERM         PIC S9(18) COMP-3.
+
+       01  WS-RPT-TITLE-LINE.
+           05  FILLER              PIC X(17)
+               VALUE "FIBONACCI REPORT ".
+           05  WS-RPT-TITLE-SEQ-ID PIC X(8).
+           05  FILLER              PIC X(15) VALUE SPACES.
+           05  FILLER              PIC X(9) VALUE "RUN DATE ".
+           05  WS-RPT-TITLE-DATE   PIC 9(8).
+           05  FILLER              PIC X(5) VALUE SPACES.
+           05  FILLER              PIC X(5) VALUE "PAGE ".
+           05  WS-RPT-TITLE-PAGE   PIC ZZZ9.
+
+       01  WS-RPT-COL-HDG-LINE.
+           05  FILLER              PIC X(8) VALUE "  INDEX ".
+           05  FILLER              PIC X(20) VALUE "TERM".
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-DET-I        PIC ZZZ9.
+           05  FILLER              PIC X(4) VALUE SPACES.
+           05  WS-RPT-DET-TERM     PIC Z(17)9.
+
+       01  WS-RPT-FOOTER-LINE.
+           05  FILLER              PIC X(15)
+               VALUE "COUNT OF TERMS ".
+           05  WS-RPT-FTR-COUNT    PIC ZZZ,ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
-           DISPLAY "fib(" N ")".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               COMPUTE T = A + B
-               MOVE B TO A
-               MOVE T TO B
-           END-PERFORM
+       0000-MAIN.
+           PERFORM 0050-INIT-AUDIT
+           PERFORM 0100-READ-CONTROL
+           PERFORM 1000-PROCESS-ALL-SEQUENCES
+           IF WS-PARM-COUNT = 0
+               PERFORM 1100-RUN-DEFAULT-SEQUENCE
+           END-IF
+           IF WS-FIBERR-OPEN
+               CLOSE FIBERR
+           END-IF
+           IF WS-FIBAUDIT-OPEN
+               CLOSE FIBAUDIT
+           END-IF
+           IF WS-RPT-OPEN
+               CLOSE FIBRPT001
+           END-IF
+           IF WS-HAD-REJECTS
+               MOVE 16 TO RETURN-CODE
+           END-IF
            STOP RUN.
+
+       0050-INIT-AUDIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT "JOB_NAME"
+           ACCEPT WS-STEP-NAME FROM ENVIRONMENT "STEP_NAME".
+
+       0100-READ-CONTROL.
+           OPEN INPUT FIBCTL
+           IF WS-FIBCTL-STATUS = "00"
+               READ FIBCTL
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+               IF NOT WS-EOF
+                   MOVE FIBCTL-SEQ-LEN TO N
+               END-IF
+               CLOSE FIBCTL
+           END-IF.
+
+       1000-PROCESS-ALL-SEQUENCES.
+           OPEN INPUT FIBPARM
+           IF WS-FIBPARM-STATUS = "00"
+               PERFORM UNTIL WS-FIBPARM-EOF
+                   READ FIBPARM
+                       AT END SET WS-FIBPARM-EOF TO TRUE
+                       NOT AT END PERFORM 1050-PROCESS-ONE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE FIBPARM
+           END-IF.
+
+       1050-PROCESS-ONE-ENTRY.
+           IF FIBPARM-IS-ACTIVE
+               ADD 1 TO WS-PARM-COUNT
+               MOVE FIBPARM-SEQ-ID TO WS-CURRENT-SEQ-ID
+               MOVE FIBPARM-N TO N
+               PERFORM 1200-RUN-SEQUENCE
+           END-IF.
+
+       1100-RUN-DEFAULT-SEQUENCE.
+           MOVE "DEFAULT " TO WS-CURRENT-SEQ-ID
+           PERFORM 1200-RUN-SEQUENCE.
+
+       1200-RUN-SEQUENCE.
+           MOVE 0 TO A
+           MOVE 1 TO B
+           MOVE 1 TO WS-START-I
+           MOVE 0 TO WS-FIBOUT-COUNT
+           MOVE 0 TO WS-FIBOUT-SUM
+           MOVE "N" TO WS-RESTARTED-SW
+           MOVE SPACES TO WS-FIBOUT-DSN
+           STRING "FIBOUT." DELIMITED BY SIZE
+                   WS-CURRENT-SEQ-ID DELIMITED BY SPACE
+               INTO WS-FIBOUT-DSN
+           MOVE SPACES TO WS-FIBCKPT-DSN
+           STRING "FIBCKPT." DELIMITED BY SIZE
+                   WS-CURRENT-SEQ-ID DELIMITED BY SPACE
+               INTO WS-FIBCKPT-DSN
+           PERFORM 0150-VALIDATE-N
+           IF WS-PROCESS-SEQ
+               PERFORM 0300-CHECK-RESTART
+               PERFORM 0700-OPEN-RPT
+               PERFORM 0710-WRITE-RPT-HEADERS
+               IF WS-RESTARTED
+                   PERFORM 0715-REPRINT-RPT-FROM-FIBOUT
+                   IF WS-FIBOUT-STATUS = "00"
+                       OPEN EXTEND FIBOUT
+                   ELSE
+                       PERFORM 0305-RESTART-FROM-SCRATCH
+                       OPEN OUTPUT FIBOUT
+                   END-IF
+               ELSE
+                   OPEN OUTPUT FIBOUT
+               END-IF
+               PERFORM VARYING I FROM WS-START-I BY 1 UNTIL I > N
+                   COMPUTE T = A + B
+                   MOVE B TO A
+                   MOVE T TO B
+                   IF FUNCTION MOD(I, WS-CKPT-INTERVAL) = 0
+                       PERFORM 0400-WRITE-CHECKPOINT
+                   END-IF
+                   PERFORM 0200-WRITE-FIBOUT
+                   MOVE I TO WS-RPT-CUR-I
+                   MOVE B TO WS-RPT-CUR-TERM
+                   PERFORM 0720-WRITE-RPT-DETAIL
+               END-PERFORM
+               PERFORM 0250-WRITE-TRAILER
+               CLOSE FIBOUT
+               PERFORM 0500-CLEAR-CHECKPOINT
+               PERFORM 0600-WRITE-AUDIT
+               PERFORM 0730-WRITE-RPT-FOOTER
+           ELSE
+               PERFORM 0607-WRITE-AUDIT-REJECTED
+           END-IF.
+
+       0150-VALIDATE-N.
+           IF N > WS-MAX-SAFE-N
+               PERFORM 0160-WRITE-REJECT
+               MOVE "N" TO WS-PROCESS-SEQ-SW
+               SET WS-HAD-REJECTS TO TRUE
+           ELSE
+               MOVE "Y" TO WS-PROCESS-SEQ-SW
+           END-IF.
+
+       0160-WRITE-REJECT.
+           IF NOT WS-FIBERR-OPEN
+               OPEN OUTPUT FIBERR
+               SET WS-FIBERR-OPEN TO TRUE
+           END-IF
+           MOVE WS-CURRENT-SEQ-ID TO FIBERR-SEQ-ID
+           MOVE N TO FIBERR-N
+           MOVE WS-MAX-SAFE-N TO FIBERR-MAX-N
+           MOVE "N EXCEEDS MAXIMUM SAFE SEQUENCE LENGTH" TO
+               FIBERR-MSG
+           WRITE FIBERR-REC
+           DISPLAY "FIB REJECTED - SEQ-ID " WS-CURRENT-SEQ-ID
+               " N " N " EXCEEDS MAX " WS-MAX-SAFE-N.
+
+       0200-WRITE-FIBOUT.
+           SET FIBREC-IS-DETAIL TO TRUE
+           MOVE I TO FIBREC-I
+           MOVE B TO FIBREC-CURR
+           MOVE A TO FIBREC-PREV
+           WRITE FIBREC
+           ADD 1 TO WS-FIBOUT-COUNT
+           ADD A TO WS-FIBOUT-SUM.
+
+       0250-WRITE-TRAILER.
+           INITIALIZE FIBREC-TRAILER
+           SET FIBREC-IS-TRAILER TO TRUE
+           MOVE WS-FIBOUT-COUNT TO FIBREC-REC-COUNT
+           MOVE WS-FIBOUT-SUM TO FIBREC-CTRL-SUM
+           WRITE FIBREC.
+
+       0300-CHECK-RESTART.
+           OPEN INPUT FIBCKPT
+           IF WS-FIBCKPT-STATUS = "00"
+               READ FIBCKPT
+                   AT END CONTINUE
+               END-READ
+               IF WS-FIBCKPT-STATUS = "00"
+                   MOVE CKPT-A TO A
+                   MOVE CKPT-B TO B
+                   MOVE CKPT-T TO T
+                   COMPUTE WS-START-I = CKPT-I + 1
+                   SET WS-RESTARTED TO TRUE
+               END-IF
+               CLOSE FIBCKPT
+           END-IF.
+
+       0305-RESTART-FROM-SCRATCH.
+           MOVE 0 TO A
+           MOVE 1 TO B
+           MOVE 1 TO WS-START-I
+           MOVE 0 TO WS-FIBOUT-COUNT
+           MOVE 0 TO WS-FIBOUT-SUM
+           MOVE "N" TO WS-RESTARTED-SW
+           DISPLAY "FIB WARNING - SEQ-ID " WS-CURRENT-SEQ-ID
+               " NO DURABLE FIBOUT RECORDS SURVIVED THE PRIOR RUN -"
+               " SEQUENCE WILL BE REGENERATED FROM I=1".
+
+       0400-WRITE-CHECKPOINT.
+           OPEN OUTPUT FIBCKPT
+           MOVE I TO CKPT-I
+           MOVE A TO CKPT-A
+           MOVE B TO CKPT-B
+           MOVE T TO CKPT-T
+           MOVE WS-FIBOUT-COUNT TO CKPT-COUNT
+           MOVE WS-FIBOUT-SUM TO CKPT-SUM
+           WRITE FIBCKPT-REC
+           CLOSE FIBCKPT.
+
+       0500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT FIBCKPT
+           CLOSE FIBCKPT.
+
+       0600-WRITE-AUDIT.
+           COMPUTE WS-FINAL-I = I - 1
+           PERFORM 0605-WRITE-AUDIT-REC.
+
+       0605-WRITE-AUDIT-REC.
+           IF NOT WS-FIBAUDIT-OPEN
+               PERFORM 0610-OPEN-AUDIT
+           END-IF
+           MOVE WS-RUN-DATE TO FIBAUDIT-RUN-DATE
+           MOVE WS-RUN-TIME TO FIBAUDIT-RUN-TIME
+           MOVE WS-CURRENT-SEQ-ID TO FIBAUDIT-SEQ-ID
+           MOVE N TO FIBAUDIT-N
+           MOVE WS-FINAL-I TO FIBAUDIT-FINAL-I
+           MOVE WS-JOB-NAME TO FIBAUDIT-JOB-NAME
+           MOVE WS-STEP-NAME TO FIBAUDIT-STEP-NAME
+           WRITE FIBAUDIT-REC.
+
+       0607-WRITE-AUDIT-REJECTED.
+           MOVE 0 TO WS-FINAL-I
+           PERFORM 0605-WRITE-AUDIT-REC.
+
+       0610-OPEN-AUDIT.
+           OPEN EXTEND FIBAUDIT
+           IF WS-FIBAUDIT-STATUS = "35"
+               OPEN OUTPUT FIBAUDIT
+           END-IF
+           SET WS-FIBAUDIT-OPEN TO TRUE.
+
+       0700-OPEN-RPT.
+           IF NOT WS-RPT-OPEN
+               OPEN OUTPUT FIBRPT001
+               MOVE 0 TO WS-RPT-PAGE-NO
+               SET WS-RPT-OPEN TO TRUE
+           END-IF.
+
+       0710-WRITE-RPT-HEADERS.
+           ADD 1 TO WS-RPT-PAGE-NO
+           MOVE WS-CURRENT-SEQ-ID TO WS-RPT-TITLE-SEQ-ID
+           MOVE WS-RUN-DATE TO WS-RPT-TITLE-DATE
+           MOVE WS-RPT-PAGE-NO TO WS-RPT-TITLE-PAGE
+           MOVE "1" TO FIBRPT-CC
+           MOVE WS-RPT-TITLE-LINE TO FIBRPT-LINE
+           WRITE FIBRPT001-REC
+           MOVE " " TO FIBRPT-CC
+           MOVE SPACES TO FIBRPT-LINE
+           WRITE FIBRPT001-REC
+           MOVE WS-RPT-COL-HDG-LINE TO FIBRPT-LINE
+           WRITE FIBRPT001-REC
+           MOVE 3 TO WS-RPT-LINE-COUNT.
+
+       0715-REPRINT-RPT-FROM-FIBOUT.
+           MOVE "N" TO WS-FIBOUT-EOF-SW
+           MOVE 0 TO WS-FIBOUT-COUNT
+           MOVE 0 TO WS-FIBOUT-SUM
+           OPEN INPUT FIBOUT
+           IF WS-FIBOUT-STATUS = "00"
+               PERFORM UNTIL WS-FIBOUT-EOF
+                   READ FIBOUT
+                       AT END SET WS-FIBOUT-EOF TO TRUE
+                       NOT AT END
+                           IF FIBREC-IS-DETAIL
+                               MOVE FIBREC-I TO WS-RPT-CUR-I
+                               MOVE FIBREC-CURR TO WS-RPT-CUR-TERM
+                               PERFORM 0720-WRITE-RPT-DETAIL
+                               ADD 1 TO WS-FIBOUT-COUNT
+                               ADD FIBREC-PREV TO WS-FIBOUT-SUM
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FIBOUT
+           ELSE
+               DISPLAY "FIB WARNING - SEQ-ID " WS-CURRENT-SEQ-ID
+                   " CHECKPOINT FOUND BUT FIBOUT MISSING/UNREADABLE"
+                   " (STATUS " WS-FIBOUT-STATUS ")"
+           END-IF.
+
+       0720-WRITE-RPT-DETAIL.
+           IF WS-RPT-LINE-COUNT >= WS-RPT-LINES-PER-PAGE
+               PERFORM 0710-WRITE-RPT-HEADERS
+           END-IF
+           MOVE WS-RPT-CUR-I TO WS-RPT-DET-I
+           MOVE WS-RPT-CUR-TERM TO WS-RPT-DET-TERM
+           MOVE " " TO FIBRPT-CC
+           MOVE WS-RPT-DETAIL-LINE TO FIBRPT-LINE
+           WRITE FIBRPT001-REC
+           ADD 1 TO WS-RPT-LINE-COUNT.
+
+       0730-WRITE-RPT-FOOTER.
+           MOVE WS-FIBOUT-COUNT TO WS-RPT-FTR-COUNT
+           MOVE " " TO FIBRPT-CC
+           MOVE SPACES TO FIBRPT-LINE
+           WRITE FIBRPT001-REC
+           MOVE WS-RPT-FOOTER-LINE TO FIBRPT-LINE
+           WRITE FIBRPT001-REC.
